@@ -4,112 +4,766 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
+      * Every ASSIGN TO 'literal' below resolves at run time against
+      * DD_<literal>, dd_<literal> or <literal> in the environment
+      * before falling back to the literal itself, so operations can
+      * redirect any of these datasets without a recompile, e.g.
+      * DD_OUTPUT_DAT=/archive/run217/OUTPUT.DAT.
        FILE-CONTROL.
-           SELECT INPUT-FILE-1 ASSIGN TO 'FILE1.DAT'
+           SELECT CONTROL-FILE ASSIGN TO 'MERGECTL.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT INPUT-FILE-2 ASSIGN TO 'FILE2.DAT'
+           SELECT INPUT-FILE ASSIGN DYNAMIC INPUT-DDNAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT INPUT-FILE-3 ASSIGN TO 'FILE3.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+      * Holds the consolidated (merge-purged), fully sorted result of
+      * the expensive phase - reading every input and sorting it. Once
+      * this file exists and matches the current run's configuration
+      * (see BUILD-RUN-FINGERPRINT), a restart reads it directly instead
+      * of re-reading every input file and re-running the SORT.
+           SELECT MERGED-FILE ASSIGN TO 'MERGED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MERGED-FILE-STATUS.
 
            SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      * Indexed alternative to OUTPUT-FILE, selected at run time by
+      * the MERGE-OUTPUT-ORG environment variable (see SELECT-OUTPUT-
+      * ORGANIZATION). Kept as a second SELECT/FD pair because
+      * ORGANIZATION is fixed at compile time and cannot be switched on
+      * one file.
+           SELECT OUTPUT-FILE-INDEXED ASSIGN TO 'OUTPUT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OUTPUT-KEY-IDX
+               FILE STATUS IS OUTPUT-INDEXED-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUPLICATE-FILE ASSIGN TO 'DUPKEYS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
            SELECT SORT-FILE ASSIGN TO 'SORTFILE.TMP'.
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD INPUT-FILE-1.
-       01 INPUT-RECORD-1.
-           05 INPUT-KEY1    PIC X(10).
-           05 INPUT-DATA1   PIC X(70).
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CONTROL-SOURCE-ID    PIC X(40).
+           05 FILLER               PIC X(40).
 
-       FD INPUT-FILE-2.
-       01 INPUT-RECORD-2.
-           05 INPUT-KEY2    PIC X(10).
-           05 INPUT-DATA2   PIC X(70).
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+           05 INPUT-KEY     PIC X(10).
+           05 INPUT-DATA    PIC X(70).
 
-       FD INPUT-FILE-3.
-       01 INPUT-RECORD-3.
-           05 INPUT-KEY3    PIC X(10).
-           05 INPUT-DATA3   PIC X(70).
+       FD MERGED-FILE.
+       01 MERGED-RECORD.
+           05 MERGED-KEY       PIC X(10).
+           05 MERGED-SOURCE    PIC X(40).
+           05 MERGED-DATA      PIC X(70).
 
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
-           05 OUTPUT-KEY   PIC X(10).
-           05 OUTPUT-DATA  PIC X(70).
+           05 OUTPUT-KEY      PIC X(10).
+           05 OUTPUT-SOURCE   PIC X(40).
+           05 OUTPUT-DATA     PIC X(70).
+
+       FD OUTPUT-FILE-INDEXED.
+       01 OUTPUT-RECORD-INDEXED.
+           05 OUTPUT-KEY-IDX      PIC X(10).
+           05 OUTPUT-SOURCE-IDX   PIC X(40).
+           05 OUTPUT-DATA-IDX     PIC X(70).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJECT-SOURCE   PIC X(40).
+           05 REJECT-KEY      PIC X(10).
+           05 REJECT-DATA     PIC X(70).
+
+       FD DUPLICATE-FILE.
+       01 DUPLICATE-RECORD.
+           05 DUPLICATE-KEY      PIC X(10).
+           05 DUPLICATE-SOURCE   PIC X(40).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-COUNT        PIC 9(09).
+           05 CHECKPOINT-RELEASE      PIC 9(09).
+           05 CHECKPOINT-REJECT       PIC 9(09).
+           05 CHECKPOINT-READ         PIC 9(09).
+           05 CHECKPOINT-DUPLICATE    PIC 9(09).
+           05 CHECKPOINT-PURGE        PIC 9(09).
+           05 CHECKPOINT-FINGERPRINT  PIC X(8100).
 
        SD SORT-FILE.
        01 SORT-RECORD.
            05 SORT-KEY     PIC X(10).
+           05 SORT-SOURCE  PIC X(40).
            05 SORT-DATA    PIC X(70).
 
        WORKING-STORAGE SECTION.
-       01 EOF-FLAG1  PIC X VALUE 'N'.
-       01 EOF-FLAG2  PIC X VALUE 'N'.
-       01 EOF-FLAG3  PIC X VALUE 'N'.
+       01 CONTROL-EOF-FLAG  PIC X VALUE 'N'.
+       01 INPUT-EOF-FLAG    PIC X VALUE 'N'.
+
+       01 INPUT-DDNAME            PIC X(40) VALUE SPACES.
+
+       01 SOURCE-TABLE-CONTROLS.
+           05 SOURCE-COUNT         PIC 9(04) COMP VALUE 0.
+           05 SOURCE-TABLE-MAXIMUM PIC 9(04) COMP VALUE 200.
+
+       01 SOURCE-TABLE.
+           05 SOURCE-ENTRY OCCURS 200 TIMES
+                   INDEXED BY SRC-IDX.
+               10 SOURCE-ID           PIC X(40).
+               10 SOURCE-READ-COUNT   PIC 9(09) COMP VALUE 0.
+
+       01 CONTROL-TOTALS.
+           05 RELEASE-COUNT       PIC 9(09) COMP VALUE 0.
+           05 WRITE-COUNT         PIC 9(09) COMP VALUE 0.
+           05 REJECT-COUNT        PIC 9(09) COMP VALUE 0.
+           05 TOTAL-READ-COUNT    PIC 9(09) COMP VALUE 0.
+           05 TOTAL-OUTPUT-COUNT  PIC 9(09) COMP VALUE 0.
+           05 PURGE-COUNT         PIC 9(09) COMP VALUE 0.
+
+       01 BALANCE-SWITCH          PIC X(01) VALUE 'Y'.
+           88 TOTALS-IN-BALANCE           VALUE 'Y'.
+           88 TOTALS-OUT-OF-BALANCE       VALUE 'N'.
+
+      * Set the moment an OPEN or WRITE against OUTPUT-FILE-INDEXED
+      * fails, independent of BALANCE-SWITCH - the totals can
+      * coincidentally still tie out arithmetically even though records
+      * were lost, and PRINT-CONTROL-REPORT must not let that
+      * arithmetic recheck paper over a real I/O failure.
+       01 OUTPUT-IO-ERROR-SWITCH PIC X(01) VALUE 'N'.
+           88 OUTPUT-IO-ERROR-OCCURRED  VALUE 'Y'.
+           88 OUTPUT-IO-ERROR-NONE      VALUE 'N'.
+
+       01 KEY-IS-VALID            PIC X(01) VALUE 'Y'.
+           88 VALID-KEY                   VALUE 'Y'.
+           88 INVALID-KEY                 VALUE 'N'.
+
+       01 CURRENT-KEY             PIC X(10).
+
+       01 DUPLICATE-COUNT         PIC 9(09) COMP VALUE 0.
+       01 PREVIOUS-SORT-KEY       PIC X(10) VALUE SPACES.
+       01 PREVIOUS-SORT-SOURCE    PIC X(40) VALUE SPACES.
+
+       01 DUPLICATE-FLAG-SWITCH   PIC X(01) VALUE 'N'.
+           88 DUPLICATE-ALREADY-FLAGGED   VALUE 'Y'.
+           88 DUPLICATE-NOT-YET-FLAGGED   VALUE 'N'.
+
+      * Merge-purge work area for WRITE-MERGED SECTION: holds the
+      * highest-priority record seen so far for the key currently being
+      * consolidated. Priority is the position of the source in
+      * SOURCE-TABLE (the order sources are listed in MERGECTL.DAT),
+      * lower position winning, looked up by LOOKUP-SOURCE-PRIORITY.
+      *
+      * The secondary sort key (below) is SORT-SOURCE rather than a
+      * field inside SORT-DATA: SORT-DATA is an opaque PIC X(70) blob
+      * with no subfields defined anywhere in this system, so there is
+      * no business field (date, amount, and so on) available to sort
+      * on. Ordering same-key records by originating source at least
+      * gives a stable, repeatable tiebreak. If a business field is
+      * later carved out of SORT-DATA, this should be revisited with
+      * whoever requested the secondary key.
+       01 PENDING-RECORD-SWITCH  PIC X(01) VALUE 'N'.
+           88 PENDING-RECORD-PRESENT     VALUE 'Y'.
+           88 PENDING-RECORD-ABSENT      VALUE 'N'.
+
+       01 PENDING-GROUP.
+           05 PENDING-SORT-KEY       PIC X(10).
+           05 PENDING-SORT-SOURCE    PIC X(40).
+           05 PENDING-SORT-DATA      PIC X(70).
+           05 PENDING-SOURCE-RANK    PIC 9(04) COMP VALUE 0.
+
+       01 CURRENT-SOURCE-RANK    PIC 9(04) COMP VALUE 0.
+
+       01 CHECKPOINT-FILE-STATUS PIC X(02) VALUE '00'.
+           88 CHECKPOINT-FILE-FOUND      VALUE '00'.
+           88 CHECKPOINT-FILE-NOT-FOUND  VALUE '35'.
+
+       01 MERGED-FILE-STATUS     PIC X(02) VALUE '00'.
+           88 MERGED-FILE-FOUND         VALUE '00'.
+           88 MERGED-FILE-NOT-FOUND     VALUE '35'.
+
+       01 CHECKPOINT-CONTROLS.
+           05 RESTART-COUNT        PIC 9(09) COMP VALUE 0.
+           05 RETURNED-COUNT       PIC 9(09) COMP VALUE 0.
+           05 GROUP-COUNT          PIC 9(09) COMP VALUE 0.
+           05 COPIED-COUNT         PIC 9(09) COMP VALUE 0.
+           05 CHECKPOINT-INTERVAL  PIC 9(09) COMP VALUE 1000.
+           05 CHECKPOINT-QUOTIENT  PIC 9(09) COMP VALUE 0.
+           05 CHECKPOINT-REMAINDER PIC 9(09) COMP VALUE 0.
+
+       01 RESTART-SWITCH          PIC X(01) VALUE 'N'.
+           88 THIS-IS-A-RESTART-RUN      VALUE 'Y'.
+           88 THIS-IS-A-FRESH-RUN        VALUE 'N'.
+
+      * PHASE-ONE is the expensive work - reading every input file and
+      * running the SORT/merge-purge - producing MERGED-FILE. It runs
+      * only for a fresh run or when a restart's configuration no
+      * longer matches the checkpointed one (see BUILD-RUN-FINGERPRINT
+      * and LOAD-CHECKPOINT). A true restart skips straight to copying
+      * MERGED-FILE into OUTPUT-FILE.
+       01 PHASE-ONE-SWITCH        PIC X(01) VALUE 'Y'.
+           88 PHASE-ONE-WAS-EXECUTED    VALUE 'Y'.
+           88 PHASE-ONE-WAS-SKIPPED     VALUE 'N'.
+
+       01 OUTPUT-INDEXED-STATUS  PIC X(02) VALUE '00'.
+
+       01 OUTPUT-ORG-PARM         PIC X(10) VALUE SPACES.
+
+       01 OUTPUT-ORG-SWITCH       PIC X(01) VALUE 'S'.
+           88 OUTPUT-ORG-IS-SEQUENTIAL   VALUE 'S'.
+           88 OUTPUT-ORG-IS-INDEXED      VALUE 'I'.
+
+       01 SORT-ORDER-PARM         PIC X(10) VALUE SPACES.
+
+       01 SORT-ORDER-SWITCH       PIC X(01) VALUE 'A'.
+           88 SORT-ORDER-IS-ASCENDING    VALUE 'A'.
+           88 SORT-ORDER-IS-DESCENDING   VALUE 'D'.
+
+      * A fingerprint of everything that can change the content or
+      * order of MERGED-FILE: the list of sources (in MERGECTL.DAT
+      * order), the sort direction and the output organization. It is
+      * saved into CHECKPOINT-FINGERPRINT on every checkpoint write and
+      * compared on every restart attempt - if an operator edited
+      * MERGECTL.DAT, or changed MERGE-SORT-ORDER/MERGE-OUTPUT-ORG,
+      * before resubmitting, the fingerprints will not match and the
+      * run falls back to a full, fresh PHASE-ONE rather than silently
+      * resuming against mismatched data.
+       01 RUN-FINGERPRINT         PIC X(8100) VALUE SPACES.
+       01 SAVED-FINGERPRINT       PIC X(8100) VALUE SPACES.
+       01 FINGERPRINT-POINTER     PIC 9(05) COMP VALUE 1.
+       01 SOURCE-COUNT-DISPLAY    PIC 9(04).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           OPEN INPUT INPUT-FILE-1 INPUT-FILE-2 INPUT-FILE-3.
+           PERFORM SELECT-OUTPUT-ORGANIZATION.
+           PERFORM SELECT-SORT-ORDER.
+
+      * OUTPUT-FILE-INDEXED is opened WITH ACCESS MODE IS SEQUENTIAL,
+      * which requires every WRITE to present keys in ascending order -
+      * a DESCENDING merge would fail the second record on with a
+      * sequence error. Reject the combination up front, before any
+      * file is touched, rather than let it fail partway through.
+           IF OUTPUT-ORG-IS-INDEXED AND SORT-ORDER-IS-DESCENDING
+               DISPLAY '*** ERROR - MERGE-OUTPUT-ORG=INDEXED REQUIRES '
+                   'MERGE-SORT-ORDER=ASCENDING - INDEXED OUTPUT IS '
+                   'LOADED IN KEY SEQUENCE AND CANNOT BE WRITTEN '
+                   'DESCENDING ***'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-SOURCE-TABLE.
+           PERFORM BUILD-RUN-FINGERPRINT.
+           PERFORM LOAD-CHECKPOINT.
+
+           IF PHASE-ONE-WAS-EXECUTED
+               MOVE 0 TO GROUP-COUNT
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT DUPLICATE-FILE
+
+      * The sort order (ascending/descending on the primary key) is a
+      * run-time choice (see SELECT-SORT-ORDER), but the SORT verb's
+      * ASCENDING/DESCENDING phrase is fixed at compile time, so both
+      * directions are coded here and the correct one is chosen by the
+      * IF below - an operator switches order through MERGE-SORT-ORDER,
+      * never by editing this statement.
+               IF SORT-ORDER-IS-DESCENDING
+                   SORT SORT-FILE
+                       ON DESCENDING KEY SORT-KEY
+                       ON ASCENDING KEY SORT-SOURCE
+                       INPUT PROCEDURE IS GET-INPUT
+                       OUTPUT PROCEDURE IS WRITE-MERGED
+               ELSE
+                   SORT SORT-FILE
+                       ON ASCENDING KEY SORT-KEY
+                       ON ASCENDING KEY SORT-SOURCE
+                       INPUT PROCEDURE IS GET-INPUT
+                       OUTPUT PROCEDURE IS WRITE-MERGED
+               END-IF
+
+               CLOSE REJECT-FILE DUPLICATE-FILE
+
+      * Record that PHASE-ONE finished for this fingerprint as soon as
+      * it does, independent of MERGE-OUTPUT-ORG - a restart must be
+      * able to skip PHASE-ONE under indexed output too, even though
+      * indexed output itself is always rebuilt from scratch in
+      * COPY-MERGED-TO-OUTPUT. COPIED-COUNT is saved as 0 here since
+      * PHASE-TWO has not started yet.
+               MOVE 0 TO COPIED-COUNT
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
 
-           SORT SORT-FILE
-               ON ASCENDING KEY SORT-KEY
-               INPUT PROCEDURE IS GET-INPUT
-               OUTPUT PROCEDURE IS WRITE-OUTPUT.
+           PERFORM COPY-MERGED-TO-OUTPUT.
 
-           CLOSE INPUT-FILE-1 INPUT-FILE-2 INPUT-FILE-3 OUTPUT-FILE.
+           PERFORM RESET-CHECKPOINT.
+
+           PERFORM PRINT-CONTROL-REPORT.
 
            STOP RUN.
 
-       GET-INPUT SECTION.
-           PERFORM UNTIL EOF-FLAG1 = 'Y' AND EOF-FLAG2 = 'Y' AND EOF-FLAG3 = 'Y'
+       SELECT-OUTPUT-ORGANIZATION.
+           ACCEPT OUTPUT-ORG-PARM FROM ENVIRONMENT 'MERGE-OUTPUT-ORG'.
 
-               IF EOF-FLAG1 NOT = 'Y'
-                   READ INPUT-FILE-1 INTO INPUT-RECORD-1
-                       AT END MOVE 'Y' TO EOF-FLAG1
-                       NOT AT END
-                           MOVE INPUT-KEY1 TO SORT-KEY
-                           MOVE INPUT-DATA1 TO SORT-DATA
-                           RELEASE SORT-RECORD
-                   END-READ
-               END-IF
+           IF OUTPUT-ORG-PARM = 'INDEXED' OR OUTPUT-ORG-PARM = 'I'
+               SET OUTPUT-ORG-IS-INDEXED TO TRUE
+           ELSE
+               SET OUTPUT-ORG-IS-SEQUENTIAL TO TRUE
+           END-IF.
 
-               IF EOF-FLAG2 NOT = 'Y'
-                   READ INPUT-FILE-2 INTO INPUT-RECORD-2
-                       AT END MOVE 'Y' TO EOF-FLAG2
-                       NOT AT END
-                           MOVE INPUT-KEY2 TO SORT-KEY
-                           MOVE INPUT-DATA2 TO SORT-DATA
-                           RELEASE SORT-RECORD
-                   END-READ
-               END-IF
+       SELECT-SORT-ORDER.
+           ACCEPT SORT-ORDER-PARM FROM ENVIRONMENT 'MERGE-SORT-ORDER'.
 
-               IF EOF-FLAG3 NOT = 'Y'
-                   READ INPUT-FILE-3 INTO INPUT-RECORD-3
-                       AT END MOVE 'Y' TO EOF-FLAG3
-                       NOT AT END
-                           MOVE INPUT-KEY3 TO SORT-KEY
-                           MOVE INPUT-DATA3 TO SORT-DATA
-                           RELEASE SORT-RECORD
-                   END-READ
+           IF SORT-ORDER-PARM = 'DESCENDING' OR SORT-ORDER-PARM = 'D'
+               SET SORT-ORDER-IS-DESCENDING TO TRUE
+           ELSE
+               SET SORT-ORDER-IS-ASCENDING TO TRUE
+           END-IF.
+
+       BUILD-RUN-FINGERPRINT.
+           MOVE SPACES TO RUN-FINGERPRINT.
+           MOVE 1 TO FINGERPRINT-POINTER.
+           MOVE SOURCE-COUNT TO SOURCE-COUNT-DISPLAY.
+
+           STRING SOURCE-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO RUN-FINGERPRINT
+               WITH POINTER FINGERPRINT-POINTER.
+
+           PERFORM VARYING SRC-IDX FROM 1 BY 1
+                   UNTIL SRC-IDX > SOURCE-COUNT
+               STRING SOURCE-ID(SRC-IDX) DELIMITED BY SIZE
+                   INTO RUN-FINGERPRINT
+                   WITH POINTER FINGERPRINT-POINTER
+           END-PERFORM.
+
+           STRING SORT-ORDER-SWITCH DELIMITED BY SIZE
+                  OUTPUT-ORG-SWITCH DELIMITED BY SIZE
+               INTO RUN-FINGERPRINT
+               WITH POINTER FINGERPRINT-POINTER.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CHECKPOINT-FILE-FOUND
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO RESTART-COUNT
+                   NOT AT END
+                       MOVE CHECKPOINT-COUNT TO RESTART-COUNT
+                       MOVE CHECKPOINT-FINGERPRINT TO SAVED-FINGERPRINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO RESTART-COUNT
+           END-IF.
+
+           PERFORM CHECK-MERGED-FILE-PRESENT.
+
+      * PHASE-ONE can be skipped purely on the strength of a matching
+      * fingerprint and a present MERGED-FILE - whether PHASE-TWO has
+      * copied 0 records or several thousand is a separate question
+      * (RESTART-COUNT), answered below, that must not gate whether
+      * PHASE-ONE itself gets to be skipped. Without this split, a
+      * prior run that finished PHASE-ONE but used indexed output (or
+      * abended before its first PHASE-TWO checkpoint) would show
+      * RESTART-COUNT = 0 and PHASE-ONE would be re-run needlessly.
+           IF SAVED-FINGERPRINT = RUN-FINGERPRINT
+                   AND RUN-FINGERPRINT NOT = SPACES
+                   AND MERGED-FILE-FOUND
+               SET PHASE-ONE-WAS-SKIPPED TO TRUE
+               MOVE CHECKPOINT-RELEASE TO RELEASE-COUNT
+               MOVE CHECKPOINT-REJECT TO REJECT-COUNT
+               MOVE CHECKPOINT-READ TO TOTAL-READ-COUNT
+               MOVE CHECKPOINT-DUPLICATE TO DUPLICATE-COUNT
+               MOVE CHECKPOINT-PURGE TO PURGE-COUNT
+               IF RESTART-COUNT > 0
+                   SET THIS-IS-A-RESTART-RUN TO TRUE
+               ELSE
+                   SET THIS-IS-A-FRESH-RUN TO TRUE
                END-IF
+           ELSE
+               IF RESTART-COUNT > 0
+                   DISPLAY '*** WARNING - CHECKPOINT DOES NOT MATCH '
+                       'THIS RUN''S SOURCES/ORDER/ORGANIZATION, OR '
+                       'MERGED.DAT IS MISSING - RESTARTING FROM '
+                       'SCRATCH ***'
+               END-IF
+               MOVE 0 TO RESTART-COUNT
+               SET THIS-IS-A-FRESH-RUN TO TRUE
+               SET PHASE-ONE-WAS-EXECUTED TO TRUE
+           END-IF.
+
+       CHECK-MERGED-FILE-PRESENT.
+           OPEN INPUT MERGED-FILE.
+           IF MERGED-FILE-FOUND
+               CLOSE MERGED-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE COPIED-COUNT TO CHECKPOINT-COUNT.
+           MOVE RELEASE-COUNT TO CHECKPOINT-RELEASE.
+           MOVE REJECT-COUNT TO CHECKPOINT-REJECT.
+           MOVE TOTAL-READ-COUNT TO CHECKPOINT-READ.
+           MOVE DUPLICATE-COUNT TO CHECKPOINT-DUPLICATE.
+           MOVE PURGE-COUNT TO CHECKPOINT-PURGE.
+           MOVE RUN-FINGERPRINT TO CHECKPOINT-FINGERPRINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CHECKPOINT-COUNT.
+           MOVE 0 TO CHECKPOINT-RELEASE.
+           MOVE 0 TO CHECKPOINT-REJECT.
+           MOVE 0 TO CHECKPOINT-READ.
+           MOVE 0 TO CHECKPOINT-DUPLICATE.
+           MOVE 0 TO CHECKPOINT-PURGE.
+           MOVE SPACES TO CHECKPOINT-FINGERPRINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-SOURCE-TABLE.
+           OPEN INPUT CONTROL-FILE.
 
+           PERFORM UNTIL CONTROL-EOF-FLAG = 'Y'
+               READ CONTROL-FILE
+                   AT END MOVE 'Y' TO CONTROL-EOF-FLAG
+                   NOT AT END
+                       IF SOURCE-COUNT >= SOURCE-TABLE-MAXIMUM
+                           DISPLAY '*** ERROR - MERGECTL.DAT LISTS '
+                               'MORE THAN ' SOURCE-TABLE-MAXIMUM
+                               ' SOURCES - INCREASE SOURCE-TABLE-'
+                               'MAXIMUM AND RECOMPILE ***'
+                           CLOSE CONTROL-FILE
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO SOURCE-COUNT
+                       SET SRC-IDX TO SOURCE-COUNT
+                       MOVE CONTROL-SOURCE-ID TO SOURCE-ID(SRC-IDX)
+                       MOVE 0 TO SOURCE-READ-COUNT(SRC-IDX)
+               END-READ
            END-PERFORM.
 
-       WRITE-OUTPUT SECTION.
-           OPEN OUTPUT OUTPUT-FILE.
+           CLOSE CONTROL-FILE.
+
+       GET-INPUT SECTION.
+           PERFORM VARYING SRC-IDX FROM 1 BY 1
+                   UNTIL SRC-IDX > SOURCE-COUNT
+               PERFORM PROCESS-ONE-SOURCE
+           END-PERFORM.
+
+       PROCESS-ONE-SOURCE SECTION.
+           MOVE SOURCE-ID(SRC-IDX) TO INPUT-DDNAME.
+           MOVE 'N' TO INPUT-EOF-FLAG.
+
+           OPEN INPUT INPUT-FILE.
+
+           PERFORM UNTIL INPUT-EOF-FLAG = 'Y'
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END MOVE 'Y' TO INPUT-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO SOURCE-READ-COUNT(SRC-IDX)
+                       MOVE INPUT-KEY TO CURRENT-KEY
+                       PERFORM VALIDATE-KEY
+                       IF VALID-KEY
+                           MOVE INPUT-KEY TO SORT-KEY
+                           MOVE SOURCE-ID(SRC-IDX) TO SORT-SOURCE
+                           MOVE INPUT-DATA TO SORT-DATA
+                           RELEASE SORT-RECORD
+                           ADD 1 TO RELEASE-COUNT
+                       ELSE
+                           MOVE SOURCE-ID(SRC-IDX) TO REJECT-SOURCE
+                           MOVE INPUT-KEY TO REJECT-KEY
+                           MOVE INPUT-DATA TO REJECT-DATA
+                           WRITE REJECT-RECORD
+                           ADD 1 TO REJECT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE INPUT-FILE.
+
+       VALIDATE-KEY SECTION.
+           IF CURRENT-KEY = SPACES OR CURRENT-KEY = LOW-VALUES
+               SET INVALID-KEY TO TRUE
+           ELSE
+               SET VALID-KEY TO TRUE
+           END-IF.
+
+       WRITE-MERGED SECTION.
+      * Merge-purge control break: records are consolidated one key
+      * group at a time into PENDING-GROUP as they come off the sort,
+      * and only the surviving (highest-priority) record of each group
+      * is written to MERGED-FILE when the next group starts (or at
+      * end of file). CHECK-DUPLICATE-KEY still logs every occurrence
+      * of a duplicate key to DUPKEYS.DAT regardless of which one wins.
+      * This SECTION (and the full input re-read/re-sort it drives)
+      * only runs for PHASE-ONE - see MAIN-PROCEDURE and
+      * LOAD-CHECKPOINT.
+           OPEN OUTPUT MERGED-FILE.
 
            PERFORM UNTIL 0 = 1
                RETURN SORT-FILE INTO SORT-RECORD
                    AT END EXIT PERFORM
                    NOT AT END
-                       MOVE SORT-KEY TO OUTPUT-KEY
-                       MOVE SORT-DATA TO OUTPUT-DATA
-                       WRITE OUTPUT-RECORD
+                       ADD 1 TO RETURNED-COUNT
+                       PERFORM CHECK-DUPLICATE-KEY
+                       PERFORM LOOKUP-SOURCE-PRIORITY
+                       IF PENDING-RECORD-PRESENT
+                               AND SORT-KEY = PENDING-SORT-KEY
+                           ADD 1 TO PURGE-COUNT
+                           IF CURRENT-SOURCE-RANK < PENDING-SOURCE-RANK
+                               MOVE SORT-SOURCE TO PENDING-SORT-SOURCE
+                               MOVE SORT-DATA TO PENDING-SORT-DATA
+                               MOVE CURRENT-SOURCE-RANK
+                                   TO PENDING-SOURCE-RANK
+                           END-IF
+                       ELSE
+                           IF PENDING-RECORD-PRESENT
+                               PERFORM FLUSH-PENDING-GROUP-TO-MERGED
+                           END-IF
+                           MOVE SORT-KEY TO PENDING-SORT-KEY
+                           MOVE SORT-SOURCE TO PENDING-SORT-SOURCE
+                           MOVE SORT-DATA TO PENDING-SORT-DATA
+                           MOVE CURRENT-SOURCE-RANK
+                               TO PENDING-SOURCE-RANK
+                           SET PENDING-RECORD-PRESENT TO TRUE
+                       END-IF
                END-RETURN
            END-PERFORM.
+
+           IF PENDING-RECORD-PRESENT
+               PERFORM FLUSH-PENDING-GROUP-TO-MERGED
+           END-IF.
+
+           CLOSE MERGED-FILE.
+
+       FLUSH-PENDING-GROUP-TO-MERGED SECTION.
+           ADD 1 TO GROUP-COUNT.
+           MOVE PENDING-SORT-KEY TO MERGED-KEY.
+           MOVE PENDING-SORT-SOURCE TO MERGED-SOURCE.
+           MOVE PENDING-SORT-DATA TO MERGED-DATA.
+           WRITE MERGED-RECORD.
+           SET PENDING-RECORD-ABSENT TO TRUE.
+
+       LOOKUP-SOURCE-PRIORITY SECTION.
+           SET SRC-IDX TO 1.
+           SEARCH SOURCE-ENTRY
+               AT END MOVE 9999 TO CURRENT-SOURCE-RANK
+               WHEN SOURCE-ID(SRC-IDX) = SORT-SOURCE
+                   MOVE SRC-IDX TO CURRENT-SOURCE-RANK
+           END-SEARCH.
+
+       CHECK-DUPLICATE-KEY SECTION.
+           IF SORT-KEY = PREVIOUS-SORT-KEY
+               IF DUPLICATE-NOT-YET-FLAGGED
+                   MOVE PREVIOUS-SORT-KEY TO DUPLICATE-KEY
+                   MOVE PREVIOUS-SORT-SOURCE TO DUPLICATE-SOURCE
+                   WRITE DUPLICATE-RECORD
+                   ADD 1 TO DUPLICATE-COUNT
+                   SET DUPLICATE-ALREADY-FLAGGED TO TRUE
+               END-IF
+               MOVE SORT-KEY TO DUPLICATE-KEY
+               MOVE SORT-SOURCE TO DUPLICATE-SOURCE
+               WRITE DUPLICATE-RECORD
+               ADD 1 TO DUPLICATE-COUNT
+           ELSE
+               SET DUPLICATE-NOT-YET-FLAGGED TO TRUE
+           END-IF.
+
+           MOVE SORT-KEY TO PREVIOUS-SORT-KEY.
+           MOVE SORT-SOURCE TO PREVIOUS-SORT-SOURCE.
+
+       REBUILD-OUTPUT-PREFIX SECTION.
+      * OUTPUT.DAT's on-disk record count can exceed RESTART-COUNT if
+      * the prior run abended between checkpoints (a checkpoint is
+      * only taken every CHECKPOINT-INTERVAL records, not on every
+      * WRITE) - resuming a plain OPEN EXTEND in that case would
+      * re-append records the file physically already has, duplicating
+      * them. Rather than trust whatever OUTPUT.DAT physically holds,
+      * rebuild its first RESTART-COUNT records fresh from MERGED-FILE
+      * - the authoritative, already merge-purged source - before
+      * resuming the EXTEND. This guarantees the physical file and
+      * RESTART-COUNT can never diverge, at the cost of re-copying
+      * (not re-sorting) the checkpointed prefix.
+           OPEN OUTPUT OUTPUT-FILE.
+
+           PERFORM UNTIL COPIED-COUNT = RESTART-COUNT
+               READ MERGED-FILE
+                   AT END MOVE RESTART-COUNT TO COPIED-COUNT
+                   NOT AT END
+                       ADD 1 TO COPIED-COUNT
+                       MOVE MERGED-KEY TO OUTPUT-KEY
+                       MOVE MERGED-DATA TO OUTPUT-DATA
+                       MOVE MERGED-SOURCE TO OUTPUT-SOURCE
+                       WRITE OUTPUT-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE OUTPUT-FILE.
+
+       COPY-MERGED-TO-OUTPUT SECTION.
+      * The cheap, resumable half of the job: a straight sequential
+      * copy from MERGED-FILE (already sorted and merge-purged by
+      * PHASE-ONE, whether in this run or an earlier one) into
+      * OUTPUT-FILE. COPIED-COUNT tracks how far the copy has gotten
+      * and is what gets checkpointed, so a restart resumes this copy
+      * without needing PHASE-ONE to run again.
+           MOVE 0 TO COPIED-COUNT.
+           OPEN INPUT MERGED-FILE.
+
+      * An indexed OUTPUT-FILE-INDEXED is always rebuilt from scratch:
+      * replaying a partial indexed load would re-WRITE keys already on
+      * the index and fail with a duplicate-key condition, so a restart
+      * is not honoured in indexed mode - every record is copied again.
+           IF OUTPUT-ORG-IS-INDEXED
+               OPEN OUTPUT OUTPUT-FILE-INDEXED
+               IF OUTPUT-INDEXED-STATUS NOT = '00'
+                   DISPLAY '*** ERROR OPENING INDEXED OUTPUT FILE - '
+                       'STATUS: ' OUTPUT-INDEXED-STATUS
+                   SET OUTPUT-IO-ERROR-OCCURRED TO TRUE
+               END-IF
+           ELSE
+               IF THIS-IS-A-RESTART-RUN
+                   PERFORM REBUILD-OUTPUT-PREFIX
+                   OPEN EXTEND OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+           END-IF.
+
+      * If the OPEN above failed, OUTPUT-IO-ERROR-OCCURRED is already
+      * set - skip the copy outright rather than read every record off
+      * MERGED-FILE only to find there is nowhere to WRITE it.
+           IF OUTPUT-IO-ERROR-NONE
+               PERFORM UNTIL 0 = 1
+                   READ MERGED-FILE
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO COPIED-COUNT
+                           IF OUTPUT-ORG-IS-INDEXED
+                               MOVE MERGED-KEY TO OUTPUT-KEY-IDX
+                               MOVE MERGED-SOURCE TO OUTPUT-SOURCE-IDX
+                               MOVE MERGED-DATA TO OUTPUT-DATA-IDX
+                               WRITE OUTPUT-RECORD-INDEXED
+                                   INVALID KEY
+                                       DISPLAY '*** ERROR WRITING '
+                                           'INDEXED OUTPUT RECORD - '
+                                           'KEY: ' OUTPUT-KEY-IDX
+                                           ' STATUS: '
+                                           OUTPUT-INDEXED-STATUS
+                                       SET OUTPUT-IO-ERROR-OCCURRED
+                                           TO TRUE
+                                   NOT INVALID KEY
+                                       ADD 1 TO WRITE-COUNT
+                               END-WRITE
+                           ELSE
+                               MOVE MERGED-KEY TO OUTPUT-KEY
+                               MOVE MERGED-SOURCE TO OUTPUT-SOURCE
+                               MOVE MERGED-DATA TO OUTPUT-DATA
+                               WRITE OUTPUT-RECORD
+                               ADD 1 TO WRITE-COUNT
+                               DIVIDE COPIED-COUNT BY
+                                   CHECKPOINT-INTERVAL
+                                   GIVING CHECKPOINT-QUOTIENT
+                                   REMAINDER CHECKPOINT-REMAINDER
+                               IF CHECKPOINT-REMAINDER = 0
+                                   PERFORM SAVE-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE MERGED-FILE.
+           IF OUTPUT-ORG-IS-INDEXED
+               CLOSE OUTPUT-FILE-INDEXED
+           ELSE
+               CLOSE OUTPUT-FILE
+           END-IF.
+
+      * TOTAL-OUTPUT-COUNT must reflect records actually written to
+      * OUTPUT-FILE/OUTPUT-FILE-INDEXED, not records merely read off
+      * MERGED-FILE - RESTART-COUNT is the prefix already confirmed on
+      * disk from a prior run (always 0 under indexed output, which
+      * never honours a restart) and WRITE-COUNT is what this run
+      * itself wrote successfully, so their sum is always correct,
+      * including the case where the OPEN above failed and WRITE-COUNT
+      * never left zero.
+           COMPUTE TOTAL-OUTPUT-COUNT = RESTART-COUNT + WRITE-COUNT.
+
+       PRINT-CONTROL-REPORT SECTION.
+      * TOTAL-READ-COUNT is only re-derived from the per-source table
+      * when PHASE-ONE actually ran this invocation; on a true restart
+      * (PHASE-ONE skipped) the per-source table was never repopulated,
+      * so the persisted total restored by LOAD-CHECKPOINT is kept.
+           IF PHASE-ONE-WAS-EXECUTED
+               MOVE 0 TO TOTAL-READ-COUNT
+               PERFORM VARYING SRC-IDX FROM 1 BY 1
+                       UNTIL SRC-IDX > SOURCE-COUNT
+                   ADD SOURCE-READ-COUNT(SRC-IDX) TO TOTAL-READ-COUNT
+               END-PERFORM
+           END-IF.
+
+           IF OUTPUT-IO-ERROR-OCCURRED
+               OR TOTAL-READ-COUNT NOT = RELEASE-COUNT + REJECT-COUNT
+               OR RELEASE-COUNT NOT = TOTAL-OUTPUT-COUNT + PURGE-COUNT
+               SET TOTALS-OUT-OF-BALANCE TO TRUE
+           ELSE
+               SET TOTALS-IN-BALANCE TO TRUE
+           END-IF.
+
+           DISPLAY '==========================================='.
+           DISPLAY 'MERGE3FILES CONTROL-TOTAL RECONCILIATION REPORT'.
+           IF THIS-IS-A-RESTART-RUN
+               DISPLAY 'RESTARTED AFTER CHECKPOINT AT RECORD : '
+                   RESTART-COUNT
+           END-IF.
+           DISPLAY '==========================================='.
+           IF PHASE-ONE-WAS-EXECUTED
+               PERFORM VARYING SRC-IDX FROM 1 BY 1
+                       UNTIL SRC-IDX > SOURCE-COUNT
+                   DISPLAY 'RECORDS READ  ' SOURCE-ID(SRC-IDX) ' : '
+                       SOURCE-READ-COUNT(SRC-IDX)
+               END-PERFORM
+           ELSE
+               DISPLAY 'PER-SOURCE DETAIL NOT AVAILABLE - RESUMED '
+                   'FROM AN EARLIER RUN''S CHECKPOINT'
+           END-IF.
+           DISPLAY 'TOTAL RECORDS READ  . . . . : '
+               TOTAL-READ-COUNT.
+           DISPLAY 'TOTAL RELEASED TO SORT-FILE : '
+               RELEASE-COUNT.
+           DISPLAY 'TOTAL WRITTEN TO OUTPUT.DAT : '
+               TOTAL-OUTPUT-COUNT.
+           DISPLAY 'RECORDS NEWLY WRITTEN THIS RUN : '
+               WRITE-COUNT.
+           DISPLAY 'TOTAL REJECTED TO REJECTS.DAT : '
+               REJECT-COUNT.
+           DISPLAY 'DUPLICATE KEYS LOGGED TO DUPKEYS.DAT : '
+               DUPLICATE-COUNT.
+           DISPLAY 'DUPLICATE RECORDS PURGED BY MERGE-PURGE : '
+               PURGE-COUNT.
+           IF PHASE-ONE-WAS-EXECUTED
+               DISPLAY 'KEY GROUPS WRITTEN TO MERGED.DAT . . . . . : '
+                   GROUP-COUNT
+           END-IF.
+           IF TOTALS-OUT-OF-BALANCE
+               DISPLAY '*** WARNING - CONTROL TOTALS OUT OF BALANCE ***'
+           ELSE
+               DISPLAY 'CONTROL TOTALS IN BALANCE'
+           END-IF.
+           DISPLAY '==========================================='.
